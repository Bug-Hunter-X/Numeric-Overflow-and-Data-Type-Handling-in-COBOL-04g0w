@@ -0,0 +1,15 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> CTRAREA - shared counter layout for WS-AREA-1 / WS-AREA-2.
+*> Packed-decimal with a wider PIC than the original PIC 9(5) so
+*> peak-volume days no longer hit the ceiling before the business
+*> logic gets a chance to evaluate it. Any program that shares
+*> these counters should COPY this layout rather than redefine it.
+*> WS-AREA-1-PRE-TRUNC holds the exact value captured at the
+*> instant an overflow trips, so its full precision survives any
+*> later move/edit of WS-AREA-1 for display or reporting.
+*> ---------------------------------------------------------------
+       01  CTR-AREA-VALUES.
+           05  WS-AREA-1               PIC S9(9) COMP-3 VALUE 0.
+           05  WS-AREA-2               PIC S9(9) COMP-3 VALUE 0.
+           05  WS-AREA-1-PRE-TRUNC     PIC S9(9) COMP-3 VALUE 0.
