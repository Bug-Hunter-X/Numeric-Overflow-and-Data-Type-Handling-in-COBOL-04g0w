@@ -0,0 +1,14 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> ALERTREC - machine-readable overflow alert record written the
+*> instant WS-OVERFLOW-FLAG is set, for the monitoring job that
+*> pages on-call to poll instead of scraping DISPLAY output.
+*> ALERT-JOB-RUN-ID is date+time so two runs on the same day get
+*> distinct ids; ALERT-DATE stays the plain run date.
+*> ---------------------------------------------------------------
+       01  ALERT-RECORD.
+           05  ALERT-JOB-RUN-ID         PIC X(16).
+           05  ALERT-DATE               PIC X(8).
+           05  ALERT-TIME               PIC X(8).
+           05  ALERT-SEVERITY           PIC X(8).
+           05  ALERT-AREA-1-VALUE       PIC S9(9).
