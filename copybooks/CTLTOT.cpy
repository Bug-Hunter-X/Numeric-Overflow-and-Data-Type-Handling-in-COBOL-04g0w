@@ -0,0 +1,9 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> CTLTOT - upstream control-total record for the batch. One
+*> record supplies the expected WS-AREA-2 ending value so OVFLCHK
+*> can reconcile against it at end of run.
+*> ---------------------------------------------------------------
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-BATCH-ID             PIC X(8).
+           05  CTL-TOTAL-AMOUNT         PIC S9(9) COMP-3.
