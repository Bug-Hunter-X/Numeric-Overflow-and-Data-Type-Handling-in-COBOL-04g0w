@@ -0,0 +1,10 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> HWMREC - all-time high-water mark master record.
+*> A single-record master file keyed by the run date on which the
+*> current all-time maximum was set: HWM-RUN-DATE is overwritten
+*> with today's date only when WS-AREA-1 beats the prior max.
+*> ---------------------------------------------------------------
+       01  HWM-MASTER-RECORD.
+           05  HWM-RUN-DATE             PIC X(8).
+           05  HWM-ALLTIME-MAX          PIC S9(9) COMP-3.
