@@ -0,0 +1,15 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> PARMREC - run-time control card layout for OVFLCHK.
+*> One fixed-format record read from the CEILPARM control file at
+*> start of run. Shared so any program that needs the same
+*> run-time parameters can COPY this layout.
+*> PARM-ADJUSTMENT-AMOUNT must be zero or negative (decrement only):
+*> OVFLCHK applies it after the overflow check already ran against
+*> the ceiling and does not re-validate, so a positive value could
+*> silently push WS-AREA-1 past WS-OVERFLOW-CEILING with no alert/
+*> audit/history trail. OVFLCHK rejects a positive value outright.
+*> ---------------------------------------------------------------
+       01  PARM-RECORD.
+           05  PARM-OVERFLOW-CEILING   PIC 9(9).
+           05  PARM-ADJUSTMENT-AMOUNT  PIC S9(9).
