@@ -0,0 +1,16 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> DISCREP - reconciliation discrepancy record, written whenever
+*> the upstream control total does not match the final WS-AREA-2
+*> for the batch.
+*> DISC-JOB-RUN-ID is date+time so two runs on the same day get
+*> distinct ids; DISC-DATE stays the plain run date.
+*> ---------------------------------------------------------------
+       01  DISCREPANCY-RECORD.
+           05  DISC-JOB-RUN-ID          PIC X(16).
+           05  DISC-DATE                PIC X(8).
+           05  DISC-TIME                PIC X(8).
+           05  DISC-BATCH-ID            PIC X(8).
+           05  DISC-EXPECTED-TOTAL      PIC S9(9).
+           05  DISC-ACTUAL-TOTAL        PIC S9(9).
+           05  DISC-DIFFERENCE          PIC S9(9).
