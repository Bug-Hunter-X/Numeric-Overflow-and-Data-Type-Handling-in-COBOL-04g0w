@@ -0,0 +1,25 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> HISTREC - keyed overflow-history record (VSAM KSDS-style).
+*> WS-HIST-REL-KEY is the RELATIVE KEY the inquiry program drives
+*> direct reads with; HIST-RUN-DATE/HIST-RUN-ID are the business
+*> keys an operator searches by. HIST-RUN-ID is date+time so two
+*> runs on the same day get distinct ids; HIST-RUN-DATE stays the
+*> plain run date.
+*> Note: this GnuCOBOL build has the indexed file handler
+*> disabled, so true ORGANIZATION INDEXED (and an alternate key on
+*> HIST-RUN-ID) is unavailable. ORGANIZATION RELATIVE with DYNAMIC
+*> access is the closest available stand-in for the VSAM KSDS the
+*> request asked for: the write path avoids a full scan by
+*> carrying the next free relative key forward in CHKPREC's
+*> CHKPT-NEXT-HIST-KEY, but a lookup by date or run id is still a
+*> sequential scan from record 1 - a functional fallback, not a
+*> performance-equivalent substitute for a true keyed/alternate-
+*> index lookup.
+*> ---------------------------------------------------------------
+       01  HISTORY-RECORD.
+           05  HIST-RUN-DATE            PIC X(8).
+           05  HIST-RUN-ID              PIC X(16).
+           05  HIST-TIME                PIC X(8).
+           05  HIST-AREA-1-VALUE        PIC S9(9).
+           05  HIST-AREA-2-VALUE        PIC S9(9).
