@@ -0,0 +1,17 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> AUDITREC - overflow-audit record layout, one record per
+*> OVFLCHK run. AUDIT-OVERFLOW-IND of "Y" marks an overflow trip;
+*> "N" is a normal in-range increment. Shared between OVFLCHK
+*> (writer) and OVFLRPT (reader) so the layout never drifts.
+*> AUDIT-JOB-RUN-ID is date+time so two runs on the same day get
+*> distinct ids; AUDIT-DATE stays the plain run date.
+*> ---------------------------------------------------------------
+       01  AUDIT-RECORD.
+           05  AUDIT-JOB-RUN-ID        PIC X(16).
+           05  AUDIT-DATE              PIC X(8).
+           05  AUDIT-TIME              PIC X(8).
+           05  AUDIT-AREA-1-VALUE      PIC S9(9).
+           05  AUDIT-AREA-2-VALUE      PIC S9(9).
+           05  AUDIT-PRE-TRUNC-VALUE   PIC S9(9).
+           05  AUDIT-OVERFLOW-IND      PIC X.
