@@ -0,0 +1,12 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> CHKPREC - checkpoint/restart record layout for OVFLCHK.
+*> Carries WS-AREA-2's ending value forward from one run to the
+*> next so a restarted or re-run job does not reset silently.
+*> CHKPT-NEXT-HIST-KEY carries forward the next free relative key
+*> for OVERFLOW-HISTORY-FILE so each run does not have to scan the
+*> whole history file to find where to write.
+*> ---------------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-AREA-2            PIC S9(9) COMP-3.
+           05  CHKPT-NEXT-HIST-KEY     PIC 9(9) COMP-3.
