@@ -1,18 +1,377 @@
-01  WS-AREA-1 PIC 9(5) VALUE 0. 
-01  WS-AREA-2 PIC 9(5) VALUE 0. 
-01 WS-OVERFLOW-FLAG PIC 9 VALUE 0. 
-
-PROCEDURE DIVISION. 
-    ADD 1 TO WS-AREA-1. 
-    IF WS-AREA-1 > 5 THEN 
-        IF WS-AREA-1 > 99999 THEN 
-            MOVE 1 TO WS-OVERFLOW-FLAG 
-        ELSE 
-            MOVE WS-AREA-1 TO WS-AREA-2 
-        END-IF 
-    END-IF. 
-    DISPLAY WS-AREA-2. 
-    IF WS-OVERFLOW-FLAG = 1 THEN 
-        DISPLAY "Overflow occurred!" 
-    END-IF. 
-    STOP RUN.
\ No newline at end of file
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> OVFLCHK - counter increment / overflow detection
+*> Appends one audit record per run to OVERFLOW-AUDIT-FILE
+*> (AUDIT-OVERFLOW-IND tells overflow trips from normal increments
+*> apart) so the day's job stream survives past the job log and
+*> OVFLRPT can roll it up into a summary.
+*> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVFLCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVERFLOW-AUDIT-FILE ASSIGN TO "OVFLAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CEILING-PARM-FILE ASSIGN TO "CEILPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPNT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
+           SELECT HWM-MASTER-FILE ASSIGN TO "HWMFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HWM-FILE-STATUS.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLTOT-FILE-STATUS.
+           SELECT DISCREPANCY-FILE ASSIGN TO "DISCREP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DISCREP-FILE-STATUS.
+           SELECT OVERFLOW-HISTORY-FILE ASSIGN TO "OVFLHIST"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-HIST-REL-KEY
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+           SELECT ALERT-FILE ASSIGN TO "ALERTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALERT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OVERFLOW-AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY AUDITREC.
+
+       FD  CEILING-PARM-FILE
+           RECORDING MODE IS F.
+       COPY PARMREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY CHKPREC.
+
+       FD  HWM-MASTER-FILE
+           RECORDING MODE IS F.
+       COPY HWMREC.
+
+       FD  CONTROL-TOTAL-FILE
+           RECORDING MODE IS F.
+       COPY CTLTOT.
+
+       FD  DISCREPANCY-FILE
+           RECORDING MODE IS F.
+       COPY DISCREP.
+
+       FD  OVERFLOW-HISTORY-FILE
+           RECORDING MODE IS F.
+       COPY HISTREC.
+
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+       COPY ALERTREC.
+
+       WORKING-STORAGE SECTION.
+       COPY CTRAREA.
+       01  WS-OVERFLOW-FLAG PIC 9 VALUE 0.
+       01  WS-UNDERFLOW-FLAG PIC 9 VALUE 0.
+
+       01  WS-AUDIT-FILE-STATUS        PIC XX VALUE SPACES.
+       01  WS-PARM-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-CHKPT-FILE-STATUS        PIC XX VALUE SPACES.
+       01  WS-HWM-FILE-STATUS          PIC XX VALUE SPACES.
+       01  WS-CTLTOT-FILE-STATUS       PIC XX VALUE SPACES.
+       01  WS-DISCREP-FILE-STATUS      PIC XX VALUE SPACES.
+       01  WS-HIST-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-HIST-REL-KEY             PIC 9(9) VALUE 0.
+       01  WS-NEXT-HIST-KEY            PIC 9(9) COMP-3 VALUE 1.
+       01  WS-ALERT-FILE-STATUS        PIC XX VALUE SPACES.
+       01  WS-JOB-RUN-ID               PIC X(16) VALUE SPACES.
+       01  WS-PRIOR-ALLTIME-MAX        PIC S9(9) COMP-3 VALUE 0.
+       01  WS-NEW-ALLTIME-MAX          PIC S9(9) COMP-3 VALUE 0.
+       01  WS-RUN-PEAK-AREA-1          PIC S9(9) COMP-3 VALUE 0.
+       01  WS-CONTROL-TOTAL-PRESENT    PIC X VALUE "N".
+       01  WS-CTL-BATCH-ID             PIC X(8) VALUE SPACES.
+       01  WS-CTL-TOTAL-AMOUNT         PIC S9(9) COMP-3 VALUE 0.
+       01  WS-OVERFLOW-CEILING         PIC 9(9) VALUE 99999.
+       01  WS-ADJUSTMENT-AMOUNT        PIC S9(9) VALUE 0.
+       01  WS-AREA-1-FLOOR             PIC S9(9) COMP-3 VALUE 0.
+       01  WS-ADJUSTED-AREA-1          PIC S9(9) COMP-3 VALUE 0.
+       01  WS-PRIOR-HWM-DATE           PIC X(8) VALUE SPACES.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE         PIC X(8).
+           05  WS-CURRENT-TIME         PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-INCREMENT
+           PERFORM 2500-PROCESS-ADJUSTMENT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           STRING WS-CURRENT-DATE DELIMITED BY SIZE
+                  WS-CURRENT-TIME DELIMITED BY SIZE
+                  INTO WS-JOB-RUN-ID
+           END-STRING
+           PERFORM 1050-OPEN-AUDIT-FILE
+           PERFORM 1060-OPEN-ALERT-FILE
+           PERFORM 1100-READ-CEILING-PARM
+           PERFORM 1200-READ-CHECKPOINT
+           PERFORM 1300-OPEN-HWM-FILE
+           PERFORM 1500-READ-CONTROL-TOTAL
+           PERFORM 1600-OPEN-HISTORY-FILE.
+
+       1050-OPEN-AUDIT-FILE.
+           OPEN EXTEND OVERFLOW-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35" THEN
+               OPEN OUTPUT OVERFLOW-AUDIT-FILE
+               CLOSE OVERFLOW-AUDIT-FILE
+               OPEN EXTEND OVERFLOW-AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-FILE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN OVERFLOW AUDIT FILE, STATUS="
+                   WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1060-OPEN-ALERT-FILE.
+           OPEN EXTEND ALERT-FILE
+           IF WS-ALERT-FILE-STATUS = "35" THEN
+               OPEN OUTPUT ALERT-FILE
+               CLOSE ALERT-FILE
+               OPEN EXTEND ALERT-FILE
+           END-IF
+           IF WS-ALERT-FILE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN ALERT FILE, STATUS="
+                   WS-ALERT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1100-READ-CEILING-PARM.
+           OPEN INPUT CEILING-PARM-FILE
+           IF WS-PARM-FILE-STATUS = "00" THEN
+               READ CEILING-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-OVERFLOW-CEILING TO WS-OVERFLOW-CEILING
+                       MOVE PARM-ADJUSTMENT-AMOUNT TO WS-ADJUSTMENT-AMOUNT
+               END-READ
+               CLOSE CEILING-PARM-FILE
+           END-IF.
+
+       1200-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHKPT-AREA-2 TO WS-AREA-2
+                       MOVE CHKPT-NEXT-HIST-KEY TO WS-NEXT-HIST-KEY
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1300-OPEN-HWM-FILE.
+           OPEN INPUT HWM-MASTER-FILE
+           IF WS-HWM-FILE-STATUS = "00" THEN
+               READ HWM-MASTER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE HWM-ALLTIME-MAX TO WS-PRIOR-ALLTIME-MAX
+                       MOVE HWM-RUN-DATE TO WS-PRIOR-HWM-DATE
+               END-READ
+               CLOSE HWM-MASTER-FILE
+           END-IF.
+
+       1500-READ-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CTLTOT-FILE-STATUS = "00" THEN
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO WS-CONTROL-TOTAL-PRESENT
+                       MOVE CTL-BATCH-ID TO WS-CTL-BATCH-ID
+                       MOVE CTL-TOTAL-AMOUNT TO WS-CTL-TOTAL-AMOUNT
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF.
+
+       1600-OPEN-HISTORY-FILE.
+           OPEN I-O OVERFLOW-HISTORY-FILE
+           IF WS-HIST-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT OVERFLOW-HISTORY-FILE
+               CLOSE OVERFLOW-HISTORY-FILE
+               OPEN I-O OVERFLOW-HISTORY-FILE
+           END-IF
+           IF WS-HIST-FILE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN OVERFLOW HISTORY FILE, STATUS="
+                   WS-HIST-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-PROCESS-INCREMENT.
+           ADD 1 TO WS-AREA-1
+           MOVE WS-AREA-1 TO WS-RUN-PEAK-AREA-1
+           IF WS-AREA-1 > 5 THEN
+               IF WS-AREA-1 > WS-OVERFLOW-CEILING THEN
+                   MOVE WS-AREA-1 TO WS-AREA-1-PRE-TRUNC
+                   MOVE 1 TO WS-OVERFLOW-FLAG
+                   PERFORM 2300-WRITE-ALERT-RECORD
+               ELSE
+                   MOVE WS-AREA-1 TO WS-AREA-2
+               END-IF
+           END-IF
+           PERFORM 2100-WRITE-AUDIT-RECORD
+           IF WS-OVERFLOW-FLAG = 1 THEN
+               PERFORM 2200-WRITE-HISTORY-RECORD
+           END-IF
+           DISPLAY WS-AREA-2
+           IF WS-OVERFLOW-FLAG = 1 THEN
+               DISPLAY "Overflow occurred!"
+           END-IF.
+
+       2100-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-JOB-RUN-ID TO AUDIT-JOB-RUN-ID
+           MOVE WS-CURRENT-DATE TO AUDIT-DATE
+           MOVE WS-CURRENT-TIME TO AUDIT-TIME
+           MOVE WS-AREA-1 TO AUDIT-AREA-1-VALUE
+           MOVE WS-AREA-2 TO AUDIT-AREA-2-VALUE
+           MOVE WS-AREA-1-PRE-TRUNC TO AUDIT-PRE-TRUNC-VALUE
+           IF WS-OVERFLOW-FLAG = 1 THEN
+               MOVE "Y" TO AUDIT-OVERFLOW-IND
+           ELSE
+               MOVE "N" TO AUDIT-OVERFLOW-IND
+           END-IF
+           WRITE AUDIT-RECORD.
+
+       2200-WRITE-HISTORY-RECORD.
+           MOVE WS-NEXT-HIST-KEY TO WS-HIST-REL-KEY
+           MOVE WS-CURRENT-DATE TO HIST-RUN-DATE
+           MOVE WS-JOB-RUN-ID TO HIST-RUN-ID
+           MOVE WS-CURRENT-TIME TO HIST-TIME
+           MOVE WS-AREA-1 TO HIST-AREA-1-VALUE
+           MOVE WS-AREA-2 TO HIST-AREA-2-VALUE
+           WRITE HISTORY-RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO WRITE OVERFLOW HISTORY RECORD"
+           END-WRITE
+           ADD 1 TO WS-NEXT-HIST-KEY.
+
+       2300-WRITE-ALERT-RECORD.
+           MOVE WS-JOB-RUN-ID TO ALERT-JOB-RUN-ID
+           MOVE WS-CURRENT-DATE TO ALERT-DATE
+           MOVE WS-CURRENT-TIME TO ALERT-TIME
+           MOVE "HIGH" TO ALERT-SEVERITY
+           MOVE WS-AREA-1 TO ALERT-AREA-1-VALUE
+           WRITE ALERT-RECORD.
+
+       2500-PROCESS-ADJUSTMENT.
+           IF WS-ADJUSTMENT-AMOUNT > 0 THEN
+               DISPLAY "ADJUSTMENT AMOUNT MUST BE ZERO OR NEGATIVE, IGNORED"
+           ELSE
+               IF WS-ADJUSTMENT-AMOUNT NOT = 0 THEN
+                   COMPUTE WS-ADJUSTED-AREA-1 =
+                       WS-AREA-1 + WS-ADJUSTMENT-AMOUNT
+                   IF WS-ADJUSTED-AREA-1 < WS-AREA-1-FLOOR THEN
+                       MOVE 1 TO WS-UNDERFLOW-FLAG
+                       DISPLAY "Underflow occurred!"
+                   ELSE
+                       MOVE WS-ADJUSTED-AREA-1 TO WS-AREA-1
+                   END-IF
+               END-IF
+           END-IF.
+
+       9000-TERMINATE.
+           PERFORM 9100-WRITE-CHECKPOINT
+           PERFORM 9200-UPDATE-HIGH-WATER-MARK
+           PERFORM 9300-RECONCILE-CONTROL-TOTAL
+           CLOSE OVERFLOW-AUDIT-FILE
+           CLOSE OVERFLOW-HISTORY-FILE
+           CLOSE ALERT-FILE.
+
+       9100-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN CHECKPOINT FILE, STATUS="
+                   WS-CHKPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-AREA-2 TO CHKPT-AREA-2
+           MOVE WS-NEXT-HIST-KEY TO CHKPT-NEXT-HIST-KEY
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHKPT-FILE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO WRITE CHECKPOINT RECORD, STATUS="
+                   WS-CHKPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       9200-UPDATE-HIGH-WATER-MARK.
+           IF WS-RUN-PEAK-AREA-1 > WS-PRIOR-ALLTIME-MAX THEN
+               MOVE WS-RUN-PEAK-AREA-1 TO WS-NEW-ALLTIME-MAX
+               MOVE WS-CURRENT-DATE TO HWM-RUN-DATE
+               DISPLAY "NEW ALL-TIME HIGH WATER MARK REACHED!"
+           ELSE
+               MOVE WS-PRIOR-ALLTIME-MAX TO WS-NEW-ALLTIME-MAX
+               MOVE WS-PRIOR-HWM-DATE TO HWM-RUN-DATE
+           END-IF
+           MOVE WS-NEW-ALLTIME-MAX TO HWM-ALLTIME-MAX
+           OPEN OUTPUT HWM-MASTER-FILE
+           IF WS-HWM-FILE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN HWM MASTER FILE, STATUS="
+                   WS-HWM-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE HWM-MASTER-RECORD
+           IF WS-HWM-FILE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO WRITE HWM MASTER RECORD, STATUS="
+                   WS-HWM-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE HWM-MASTER-FILE.
+
+       9300-RECONCILE-CONTROL-TOTAL.
+           IF WS-CONTROL-TOTAL-PRESENT = "Y"
+              AND WS-CTL-TOTAL-AMOUNT NOT = WS-AREA-2 THEN
+               OPEN EXTEND DISCREPANCY-FILE
+               IF WS-DISCREP-FILE-STATUS = "35" THEN
+                   OPEN OUTPUT DISCREPANCY-FILE
+                   CLOSE DISCREPANCY-FILE
+                   OPEN EXTEND DISCREPANCY-FILE
+               END-IF
+               IF WS-DISCREP-FILE-STATUS NOT = "00" THEN
+                   DISPLAY "UNABLE TO OPEN DISCREPANCY FILE, STATUS="
+                       WS-DISCREP-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE WS-JOB-RUN-ID TO DISC-JOB-RUN-ID
+               MOVE WS-CURRENT-DATE TO DISC-DATE
+               MOVE WS-CURRENT-TIME TO DISC-TIME
+               MOVE WS-CTL-BATCH-ID TO DISC-BATCH-ID
+               MOVE WS-CTL-TOTAL-AMOUNT TO DISC-EXPECTED-TOTAL
+               MOVE WS-AREA-2 TO DISC-ACTUAL-TOTAL
+               COMPUTE DISC-DIFFERENCE =
+                   WS-CTL-TOTAL-AMOUNT - WS-AREA-2
+               WRITE DISCREPANCY-RECORD
+               CLOSE DISCREPANCY-FILE
+               DISPLAY "RECONCILIATION DISCREPANCY DETECTED!"
+           END-IF.
