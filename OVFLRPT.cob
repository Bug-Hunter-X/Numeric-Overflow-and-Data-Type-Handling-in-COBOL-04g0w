@@ -0,0 +1,121 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> OVFLRPT - daily overflow-summary report.
+*> Reads the accumulated OVERFLOW-AUDIT-FILE for the day's job
+*> stream and prints a rollup for the shift supervisor: total
+*> increments processed, overflow trip count, the highest
+*> WS-AREA-1 value reached, and the first/last overflow times.
+*> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVFLRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVERFLOW-AUDIT-FILE ASSIGN TO "OVFLAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "OVFLSUM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OVERFLOW-AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY AUDITREC.
+
+       FD  SUMMARY-REPORT-FILE
+           RECORDING MODE IS F.
+       01  SUMMARY-REPORT-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS        PIC XX VALUE SPACES.
+       01  WS-REPORT-FILE-STATUS       PIC XX VALUE SPACES.
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-END-OF-AUDIT-FILE    VALUE "Y".
+
+       01  WS-TOTAL-INCREMENTS         PIC 9(9) VALUE 0.
+       01  WS-OVERFLOW-TRIP-COUNT      PIC 9(9) VALUE 0.
+       01  WS-HIGHEST-AREA-1           PIC S9(9) VALUE 0.
+       01  WS-FIRST-OVERFLOW-TIME      PIC X(8) VALUE SPACES.
+       01  WS-LAST-OVERFLOW-TIME       PIC X(8) VALUE SPACES.
+
+       01  WS-REPORT-LINE-DATA.
+           05  WS-RPT-LABEL            PIC X(40).
+           05  WS-RPT-VALUE            PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-AUDIT-RECORDS
+               UNTIL WS-END-OF-AUDIT-FILE
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT OVERFLOW-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00" THEN
+               DISPLAY "OVERFLOW AUDIT FILE NOT AVAILABLE, STATUS="
+                   WS-AUDIT-FILE-STATUS
+               DISPLAY "PRINTING ZERO-ACTIVITY SUMMARY"
+               SET WS-END-OF-AUDIT-FILE TO TRUE
+           END-IF
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+
+       2000-ACCUMULATE-AUDIT-RECORDS.
+           READ OVERFLOW-AUDIT-FILE
+               AT END
+                   SET WS-END-OF-AUDIT-FILE TO TRUE
+               NOT AT END
+                   PERFORM 2100-TALLY-AUDIT-RECORD
+           END-READ.
+
+       2100-TALLY-AUDIT-RECORD.
+           ADD 1 TO WS-TOTAL-INCREMENTS
+           IF AUDIT-AREA-1-VALUE > WS-HIGHEST-AREA-1 THEN
+               MOVE AUDIT-AREA-1-VALUE TO WS-HIGHEST-AREA-1
+           END-IF
+           IF AUDIT-OVERFLOW-IND = "Y" THEN
+               ADD 1 TO WS-OVERFLOW-TRIP-COUNT
+               IF WS-FIRST-OVERFLOW-TIME = SPACES THEN
+                   MOVE AUDIT-TIME TO WS-FIRST-OVERFLOW-TIME
+               END-IF
+               MOVE AUDIT-TIME TO WS-LAST-OVERFLOW-TIME
+           END-IF.
+
+       3000-PRINT-SUMMARY.
+           MOVE "TOTAL INCREMENTS PROCESSED" TO WS-RPT-LABEL
+           MOVE WS-TOTAL-INCREMENTS TO WS-RPT-VALUE
+           PERFORM 3100-WRITE-REPORT-LINE
+
+           MOVE "OVERFLOW TRIP COUNT" TO WS-RPT-LABEL
+           MOVE WS-OVERFLOW-TRIP-COUNT TO WS-RPT-VALUE
+           PERFORM 3100-WRITE-REPORT-LINE
+
+           MOVE "HIGHEST WS-AREA-1 VALUE REACHED" TO WS-RPT-LABEL
+           MOVE WS-HIGHEST-AREA-1 TO WS-RPT-VALUE
+           PERFORM 3100-WRITE-REPORT-LINE
+
+           MOVE "FIRST OVERFLOW TIME" TO WS-RPT-LABEL
+           MOVE WS-FIRST-OVERFLOW-TIME TO WS-RPT-VALUE
+           PERFORM 3100-WRITE-REPORT-LINE
+
+           MOVE "LAST OVERFLOW TIME" TO WS-RPT-LABEL
+           MOVE WS-LAST-OVERFLOW-TIME TO WS-RPT-VALUE
+           PERFORM 3100-WRITE-REPORT-LINE.
+
+       3100-WRITE-REPORT-LINE.
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING WS-RPT-LABEL DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  WS-RPT-VALUE DELIMITED BY SIZE
+                  INTO SUMMARY-REPORT-LINE
+           END-STRING
+           WRITE SUMMARY-REPORT-LINE
+           DISPLAY SUMMARY-REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE OVERFLOW-AUDIT-FILE
+           CLOSE SUMMARY-REPORT-FILE.
