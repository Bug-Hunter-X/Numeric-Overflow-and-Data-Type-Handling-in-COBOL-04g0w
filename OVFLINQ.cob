@@ -0,0 +1,94 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> OVFLINQ - overflow-history inquiry transaction.
+*> Lets an operator look up overflow events by date or by run id
+*> without asking the batch team to scan OVFLAUD by hand.
+*> Note: this GnuCOBOL build has the indexed file handler
+*> disabled, so OVERFLOW-HISTORY-FILE is ORGANIZATION RELATIVE
+*> rather than true ORGANIZATION INDEXED/VSAM KSDS (see HISTREC
+*> copybook). A lookup scans the file sequentially by relative
+*> key from record 1 to end-of-file, comparing HIST-RUN-DATE or
+*> HIST-RUN-ID to the operator's search value - this is a
+*> functional fallback only, not a performance-equivalent
+*> substitute for a true keyed/alternate-index lookup.
+*> HIST-RUN-ID is a date+time stamp (16 chars) so two runs on the
+*> same day can be told apart; HIST-RUN-DATE stays an 8-char date.
+*> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVFLINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVERFLOW-HISTORY-FILE ASSIGN TO "OVFLHIST"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-HIST-REL-KEY
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OVERFLOW-HISTORY-FILE
+           RECORDING MODE IS F.
+       COPY HISTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-HIST-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-HIST-REL-KEY             PIC 9(9) VALUE 0.
+       01  WS-MATCH-COUNT              PIC 9(5) VALUE 0.
+
+       01  WS-INQUIRY-TYPE             PIC X VALUE SPACES.
+           88  WS-INQUIRE-BY-DATE      VALUE "D".
+           88  WS-INQUIRE-BY-RUN-ID    VALUE "R".
+       01  WS-INQUIRY-VALUE            PIC X(16) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-PROMPT-FOR-SEARCH
+           PERFORM 2000-SEARCH-HISTORY-FILE
+           PERFORM 3000-PRINT-RESULT-COUNT
+           STOP RUN.
+
+       1000-PROMPT-FOR-SEARCH.
+           DISPLAY "OVERFLOW HISTORY INQUIRY"
+           DISPLAY "SEARCH BY (D)ATE OR (R)UN ID: "
+           ACCEPT WS-INQUIRY-TYPE
+           DISPLAY "ENTER SEARCH VALUE (DATE: YYYYMMDD, RUN ID: YYYYMMDDHHMMSSss): "
+           ACCEPT WS-INQUIRY-VALUE
+           OPEN INPUT OVERFLOW-HISTORY-FILE.
+
+       2000-SEARCH-HISTORY-FILE.
+           IF WS-HIST-FILE-STATUS NOT = "00" THEN
+               DISPLAY "OVERFLOW HISTORY FILE NOT AVAILABLE, STATUS="
+                   WS-HIST-FILE-STATUS
+           ELSE
+               MOVE 1 TO WS-HIST-REL-KEY
+               READ OVERFLOW-HISTORY-FILE
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               PERFORM UNTIL WS-HIST-FILE-STATUS = "23"
+                   PERFORM 2100-CHECK-AND-DISPLAY-MATCH
+                   ADD 1 TO WS-HIST-REL-KEY
+                   READ OVERFLOW-HISTORY-FILE
+                       INVALID KEY
+                           CONTINUE
+                   END-READ
+               END-PERFORM
+               CLOSE OVERFLOW-HISTORY-FILE
+           END-IF.
+
+       2100-CHECK-AND-DISPLAY-MATCH.
+           IF (WS-INQUIRE-BY-DATE AND HIST-RUN-DATE = WS-INQUIRY-VALUE)
+              OR (WS-INQUIRE-BY-RUN-ID AND HIST-RUN-ID = WS-INQUIRY-VALUE)
+              THEN
+               ADD 1 TO WS-MATCH-COUNT
+               DISPLAY "RUN DATE: " HIST-RUN-DATE
+                   " RUN ID: " HIST-RUN-ID
+                   " TIME: " HIST-TIME
+               DISPLAY "  WS-AREA-1: " HIST-AREA-1-VALUE
+                   " WS-AREA-2: " HIST-AREA-2-VALUE
+           END-IF.
+
+       3000-PRINT-RESULT-COUNT.
+           DISPLAY WS-MATCH-COUNT " OVERFLOW EVENT(S) FOUND".
